@@ -49,6 +49,18 @@
             LINE SEQUENTIAL.
            SELECT FILEOUT2 ASSIGN TO "S85" ORGANIZATION
            LINE SEQUENTIAL.
+           SELECT SUMMARYFILE ASSIGN TO "S90" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT X12OUT ASSIGN TO "S91" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CKPTFILE ASSIGN TO "S92" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTARTOPT ASSIGN TO "S93" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT VARFILE ASSIGN TO "S94" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CROSSFILE ASSIGN TO "S95" ORGANIZATION
+           LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PLACEFILE.
@@ -104,7 +116,7 @@
            BLOCK CONTAINS 15 RECORDS
            DATA RECORD IS DIAG01.
        01  DIAG01.
-           02 DIAG-KEY PIC X(7).
+           02 DIAG-KEY PIC X(8).
            02 DIAG-TITLE PIC X(61).
            02 DIAG-MEDB PIC X(5).
        
@@ -173,9 +185,40 @@
        FD  FILEIN.
        01  FILEIN01 PIC XXX.
        FD FILEOUT.
-       01  FILEOUT01 PIC X(156).
+       01  FILEOUT01 PIC X(162).
        FD FILEOUT2.
-       01  FILEOUT201 PIC X(156).
+       01  FILEOUT201 PIC X(162).
+       FD  SUMMARYFILE.
+       01  SUMMARYFILE01 PIC X(80).
+       FD  X12OUT.
+       01  X12OUT01 PIC X(250).
+       FD  CKPTFILE.
+       01  CKPTFILE01.
+           02 CKPT-PAYCODE PIC XXX.
+           02 CKPT-KEY8 PIC X(8).
+           02 CKPT-KEY3 PIC XXX.
+       FD  RESTARTOPT.
+       01  RESTARTOPT01.
+           02 RO-PAYCODE PIC XXX.
+           02 RO-KEY8 PIC X(8).
+           02 RO-KEY3 PIC XXX.
+       FD  VARFILE.
+       01  VARFILE01 PIC X(80).
+       FD  CROSSFILE.
+       01  CROSSFILE01.
+           02 CX-KEY PIC X(11).
+           02 CX-PATID PIC X(8).
+           02 CX-CLAIM PIC X(6).
+           02 CX-PROC PIC X(7).
+           02 CX-DATE PIC X(8).
+           02 CX-AMOUNT PIC S9(4)V99.
+           02 CX-GARNAME PIC X(24).
+           02 CX-GAP-CODE PIC X(7).
+           02 CX-GAP-NAME PIC X(25).
+           02 CX-GAP-ADDR PIC X(22).
+           02 CX-GAP-CITY PIC X(15).
+           02 CX-GAP-STATE PIC XX.
+           02 CX-GAP-ZIP PIC X(9).
 
        FD  CHARCUR.
        01  CHARCUR01.
@@ -185,7 +228,7 @@
            02 CC-PATID PIC X(8).
            02 CC-CLAIM PIC X(6).
            02 CC-SERVICE PIC X.
-           02 CC-DIAG PIC X(7).
+           02 CC-DIAG PIC X(8).
            02 CC-PROC.
               03 CC-PROC1 PIC X(5).
               03 CC-PROC2 PIC XX.
@@ -211,19 +254,19 @@
            02 CC-DATE-A PIC X(8).
            02 CC-DATE-P PIC X(8).
            02 CC-REC-STAT PIC X.
-           02 CC-DX2 PIC X(7).
-           02 CC-DX3 PIC X(7).
+           02 CC-DX2 PIC X(8).
+           02 CC-DX3 PIC X(8).
            02 CC-ACC-TYPE PIC X.
            02 CC-DATE-M PIC X(8).
            02 CC-ASSIGN PIC X.
            02 CC-NEIC-ASSIGN PIC X.
-           02 CC-DX4 PIC X(7).
-           02 CC-DX5 PIC X(7).
-           02 CC-DX6 PIC X(7).
+           02 CC-DX4 PIC X(8).
+           02 CC-DX5 PIC X(8).
+           02 CC-DX6 PIC X(8).
            02 CC-FUTURE PIC X(6).
        WORKING-STORAGE SECTION.
        01  PLACE-TAB01.
-           02 PLACE-TAB OCCURS 29 TIMES.
+           02 PLACE-TAB OCCURS 99 TIMES.
              03 PL-TAB PIC X.
              03 PL-NUM PIC X.
              03 PL-NAME PIC X(22).
@@ -233,7 +276,7 @@
              03 PL-ZIP PIC X(9).
        01  PLINDX PIC 99 VALUE 0.
        01  DIAGFLAG PIC 9.
-       01  ALF7 PIC X(7).
+       01  ALF7 PIC X(8).
        01  FLAG PIC 9.
        01  Y PIC 99.
        01  CNTR PIC 99 VALUE 0.
@@ -255,17 +298,128 @@
            02 MD9 PIC X.
            02 MD10 PIC X.
            02 MD11 PIC X.
-           
+       01  MBI-REASON PIC X(24) VALUE SPACE.
+       01  EF3-OVERRIDE PIC X VALUE SPACE.
+       01  PS-CNT PIC 99 VALUE 0.
+       01  PSX PIC 99.
+       01  PAYSUM-TAB01.
+           02 PAYSUM-TAB OCCURS 50 TIMES.
+             03 PS-PAYCODE PIC XXX.
+             03 PS-READ-CNT PIC 9(6) VALUE 0.
+             03 PS-READ-AMT PIC S9(7)V99 VALUE 0.
+             03 PS-OUT-CNT PIC 9(6) VALUE 0.
+             03 PS-OUT-AMT PIC S9(7)V99 VALUE 0.
+             03 PS-PAPER-CNT PIC 9(6) VALUE 0.
+             03 PS-PAPER-AMT PIC S9(7)V99 VALUE 0.
+             03 PS-ERR-CNT PIC 9(6) VALUE 0.
+             03 PS-ERR-AMT PIC S9(7)V99 VALUE 0.
+             03 PS-CROSS-CNT PIC 9(6) VALUE 0.
+             03 PS-CROSS-AMT PIC S9(7)V99 VALUE 0.
+             03 PS-HELD-CNT PIC 9(6) VALUE 0.
+             03 PS-HELD-AMT PIC S9(7)V99 VALUE 0.
+       01  X12-SEG PIC X(250).
+       01  X12-CCYYMMDD PIC 9(8).
+       01  X12-HHMMSS PIC 9(8).
+       01  X12-HHMM PIC X(4).
+       01  X12-ISA-CTRL PIC 9(9) VALUE 1.
+       01  X12-GS-CTRL PIC 9(9) VALUE 1.
+       01  X12-ST-CTRL PIC 9(4) VALUE 0.
+       01  X12-ST-CTRLX PIC X(4).
+       01  X12-TXN-CNT PIC 9(6) VALUE 0.
+       01  X12-SEG-CNT PIC 9(3) VALUE 0.
+       01  X12-SEG-CNTX PIC X(3).
+       01  X12-AMT PIC X(10).
+       01  X12-AMT-ED PIC Z(6)9.99.
+       01  X12-DIAG-QUAL PIC X(3).
+       01  X12-DX PIC X(8).
+      * CC-PLACE is a 1-character internal code; CLM05-1 requires a
+      * 2-character CMS place-of-service code. No crosswalk file
+      * exists for this yet, so a numeric code is zero-padded and
+      * anything else falls back to 11 (office).
+       01  X12-POS PIC XX.
+      * placeholder pending a real billing-provider NPI on file
+       01  BILLING-NPI PIC X(10) VALUE "0000000000".
+      * placeholder pending a real billing-provider address on file
+       01  BILLING-STREET PIC X(22) VALUE "UNKNOWN".
+       01  BILLING-CITY PIC X(18) VALUE "UNKNOWN".
+       01  BILLING-STATE PIC XX VALUE "XX".
+       01  BILLING-ZIP5 PIC X(5) VALUE "00000".
+       01  NPI-LUHN-STR PIC X(14).
+       01  NPI-DIGIT-TAB REDEFINES NPI-LUHN-STR.
+           02 NPI-DIGIT PIC 9 OCCURS 14 TIMES.
+       01  NPI-SUM PIC 9(4).
+       01  NPI-DBL PIC 9(4).
+       01  NPI-I PIC 99.
+       01  NPI-CHECK-DIGIT PIC 9.
+       01  NPI-LAST-DIGIT PIC 9.
+       01  NPI-VALID PIC X.
+       01  CKPT-CTR PIC 9(4) VALUE 0.
+       01  RESTART-PENDING PIC X VALUE "N".
+       01  RESTART-PAYCODE PIC XXX.
+       01  RESTART-KEY.
+           02 RESTART-KEY8 PIC X(8).
+           02 RESTART-KEY3 PIC XXX.
+       01  SUM-LINE.
+           02 SL-LABEL PIC X(20).
+           02 SL-PAYCODE PIC X(5).
+           02 SL-CNT PIC ZZZ,ZZ9.
+           02 FILLER PIC X(3).
+           02 SL-AMT PIC -ZZZ,ZZ9.99.
+       01  VAR-DIFF PIC S9(4)V99.
+       01  VAR-THRESH PIC S9(4)V99.
+       01  VAR-LINE.
+           02 VL-KEY PIC X(11).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 VL-PROC PIC X(7).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 VL-LABEL1 PIC X(7) VALUE "BILLED=".
+           02 VL-BILLED PIC -ZZZ9.99.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 VL-LABEL2 PIC X(6) VALUE "SCHED=".
+           02 VL-SCHED PIC -ZZZ9.99.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 VL-MSG PIC X(24) VALUE "EXCEEDS FEE SCHEDULE".
+
        PROCEDURE DIVISION.
        0005-START.
-           OPEN INPUT PLACEFILE FILEIN CHARCUR REFPHY GARFILE 
+           OPEN INPUT PLACEFILE FILEIN CHARCUR REFPHY GARFILE
            GAPFILE DIAGFILE PROCFILE.
-           OPEN OUTPUT PAPEROUT FILEOUT FILEOUT2 ERRORFILE.
-           MOVE SPACE TO ERRORFILE01
-           MOVE "MEDICARE ELECTRONIC CLAIMS ERRORS" TO ERRORFILE01
-           WRITE ERRORFILE01.
+
+           OPEN INPUT RESTARTOPT.
+           READ RESTARTOPT
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE "Y" TO RESTART-PENDING
+               MOVE RO-PAYCODE TO RESTART-PAYCODE
+               MOVE RO-KEY8 TO RESTART-KEY8
+               MOVE RO-KEY3 TO RESTART-KEY3
+           END-READ
+           CLOSE RESTARTOPT.
+
+           IF RESTART-PENDING = "Y"
+             OPEN EXTEND PAPEROUT FILEOUT FILEOUT2 ERRORFILE SUMMARYFILE
+             X12OUT CKPTFILE VARFILE CROSSFILE
+           ELSE
+             OPEN OUTPUT PAPEROUT FILEOUT FILEOUT2 ERRORFILE SUMMARYFILE
+             X12OUT CKPTFILE VARFILE CROSSFILE
+             MOVE SPACE TO ERRORFILE01
+             MOVE "MEDICARE ELECTRONIC CLAIMS ERRORS" TO ERRORFILE01
+             WRITE ERRORFILE01
+           END-IF.
+           ACCEPT X12-CCYYMMDD FROM DATE YYYYMMDD
+           ACCEPT X12-HHMMSS FROM TIME
+           MOVE X12-HHMMSS(1:4) TO X12-HHMM
+           IF RESTART-PENDING NOT = "Y"
+             PERFORM X12-HEADER THRU X12-HEADER-EXIT
+           END-IF.
 
        P00. READ PLACEFILE AT END GO TO P0.
+           IF PLINDX > 98
+             DISPLAY "PLACEFILE HAS MORE THAN 99 ENTRIES, IGNORING "
+               DF1 " " DF3
+             GO TO P00
+           END-IF
            ADD 1 TO PLINDX.
            MOVE DF1 TO PL-TAB(PLINDX)
            MOVE DF2 TO PL-NUM(PLINDX)
@@ -277,10 +431,31 @@
            GO TO P00.
        
        P0. READ FILEIN AT END GO TO P6.
+           IF RESTART-PENDING = "Y" AND FILEIN01 < RESTART-PAYCODE
+             GO TO P0
+           END-IF
            MOVE FILEIN01 TO CC-PAYCODE
            START CHARCUR KEY NOT < CC-PAYCODE INVALID GO TO P0.
        P1. READ CHARCUR NEXT AT END GO TO P0.
            IF CC-PAYCODE NOT = FILEIN01 GO TO P0.
+           IF RESTART-PENDING = "Y"
+             IF CC-PAYCODE = RESTART-PAYCODE
+               AND CHARCUR-KEY < RESTART-KEY
+               GO TO P1
+             END-IF
+             MOVE "N" TO RESTART-PENDING
+           END-IF
+           ADD 1 TO CKPT-CTR
+           IF CKPT-CTR > 99
+             MOVE CC-PAYCODE TO CKPT-PAYCODE
+             MOVE CC-KEY8 TO CKPT-KEY8
+             MOVE CC-KEY3 TO CKPT-KEY3
+             WRITE CKPTFILE01
+             MOVE 0 TO CKPT-CTR
+           END-IF
+           PERFORM SUM-FIND THRU SUM-FIND-EXIT
+           ADD 1 TO PS-READ-CNT(PSX)
+           ADD CC-AMOUNT TO PS-READ-AMT(PSX)
            IF CC-REC-STAT > "1" GO TO P1.
 
            IF CC-SERVICE = "M" GO TO P1-2.
@@ -301,7 +476,11 @@
            IF CC-PAYCODE = "062"
            MOVE 0 TO FLAG
            PERFORM GAP-1 THRU GAP-1-EXIT
-           IF FLAG = 1 GO TO P1.
+           IF FLAG = 1
+             ADD 1 TO PS-HELD-CNT(PSX)
+             ADD CC-AMOUNT TO PS-HELD-AMT(PSX)
+             GO TO P1
+           END-IF.
            PERFORM PAPER-1
            GO TO P1.
        PAPER-1.
@@ -314,8 +493,10 @@
            MOVE CC-DOCP TO FO-DOC 
            MOVE CC-PAPER TO FO-PAPER
            WRITE PAPEROUT01.
+           ADD 1 TO PS-PAPER-CNT(PSX)
+           ADD CC-AMOUNT TO PS-PAPER-AMT(PSX).
        TEST-IT.
-           IF CC-DIAG = "0000000" 
+           IF CC-DIAG = "00000000" 
            MOVE SPACE TO EF2
            MOVE "NO DIAG" TO EF2 
            PERFORM S1
@@ -324,44 +505,53 @@
            READ DIAGFILE INVALID 
            MOVE SPACE TO EF2
            MOVE "OLD DX1 CODE" TO EF2
-           MOVE CC-DIAG TO EF3 
+           MOVE CC-DIAG TO EF3
+           MOVE "Y" TO EF3-OVERRIDE
            PERFORM S1 
            GO TO P1.
            
            MOVE 0 TO DIAGFLAG
-           IF CC-DX2 NOT = "0000000" 
+           IF CC-DX2 NOT = "00000000" 
            MOVE CC-DX2 TO ALF7
            MOVE 0 TO DIAGFLAG
            PERFORM DIAG-CHECK.
            IF DIAGFLAG = 1 
            MOVE SPACE TO EF2
            MOVE "OLD DX2 CODE" TO EF2 
-           MOVE CC-DX2 TO EF3 
+           MOVE CC-DX2 TO EF3
+           MOVE "Y" TO EF3-OVERRIDE
            PERFORM S1
            GO TO P1.
-           IF CC-DX3 NOT = "0000000" MOVE CC-DX3 TO ALF7
+           IF CC-DX3 NOT = "00000000" MOVE CC-DX3 TO ALF7
            MOVE 0 TO DIAGFLAG
            PERFORM DIAG-CHECK.
            IF DIAGFLAG = 1 
            MOVE SPACE TO EF2
            MOVE "OLD DX3 CODE" TO EF2 
-           MOVE CC-DX3 TO EF3 
+           MOVE CC-DX3 TO EF3
+           MOVE "Y" TO EF3-OVERRIDE
            PERFORM S1
            GO TO P1.
-           IF CC-DX4 NOT = "0000000" MOVE CC-DX4 TO ALF7
+           IF CC-DX4 NOT = "00000000" MOVE CC-DX4 TO ALF7
            MOVE 0 TO DIAGFLAG
            PERFORM DIAG-CHECK.
            IF DIAGFLAG = 1 
            MOVE SPACE TO EF2
            MOVE "OLD DX4 CODE" TO EF2 
-           MOVE CC-DX4 TO EF3 
+           MOVE CC-DX4 TO EF3
+           MOVE "Y" TO EF3-OVERRIDE
            PERFORM S1
            GO TO P1.
            MOVE CC-KEY8 TO G-GARNO.
-           READ GARFILE INVALID 
+           READ GARFILE INVALID
            MOVE SPACE TO EF2
            MOVE "NO GARNO" TO EF2
-           PERFORM S1 
+           PERFORM S1
+           GO TO P1.
+           IF G-DELETE = "Y"
+           MOVE SPACE TO EF2
+           MOVE "GUARANTOR MARKED DELETED" TO EF2
+           PERFORM S1
            GO TO P1.
            IF (G-BILLADD = SPACE) AND (G-STREET = SPACE)
            MOVE CHARCUR-KEY TO EF1 
@@ -392,6 +582,9 @@
            GO TO P1.
            IF (G-SEINS = "003" AND CC-PAPER = "E")
             WRITE FILEOUT201 FROM CHARCUR01
+            PERFORM CROSSOVER-1 THRU CROSSOVER-1-EXIT
+            ADD 1 TO PS-OUT-CNT(PSX)
+            ADD CC-AMOUNT TO PS-OUT-AMT(PSX)
             GO TO P1
            END-IF
            IF (G-PRINS NOT = "003")
@@ -407,12 +600,13 @@
              MOVE 0 TO FLAG
              PERFORM MBI-CHECK
              IF FLAG = 1
-              MOVE CHARCUR-KEY TO EF1 
+              MOVE CHARCUR-KEY TO EF1
               MOVE SPACE TO EF2
               MOVE "MEDICARE POLICY IS INVALID" TO EF2
-              MOVE G-PRIPOL0(1:11) TO EF3
-              
-              PERFORM S1 
+              MOVE MBI-REASON TO EF3
+              MOVE "Y" TO EF3-OVERRIDE
+
+              PERFORM S1
               GO TO P1
              END-IF
            END-IF
@@ -441,7 +635,14 @@
            IF REF-NPI NOT NUMERIC
             MOVE SPACE TO EF2
             STRING CC-DOCR " / INVALID NPI" DELIMITED BY "**" INTO EF2
-            PERFORM S1 
+            PERFORM S1
+           GO TO P1.
+           PERFORM NPI-CHECK THRU NPI-CHECK-EXIT
+           IF NPI-VALID NOT = "Y"
+            MOVE SPACE TO EF2
+            STRING CC-DOCR " / NPI FAILS CHECK DIGIT"
+              DELIMITED BY "**" INTO EF2
+            PERFORM S1
            GO TO P1.
            IF REF-NAME NOT = SPACE
             MOVE SPACE TO NAMELAST NAMEFIRST
@@ -484,6 +685,7 @@
              PERFORM S1
              GO TO P1
            END-READ.
+           PERFORM FEE-VARIANCE THRU FEE-VARIANCE-EXIT.
              MOVE 0 TO FLAG
              PERFORM DF-SEARCH2 THRU DF-SEARCH2-EXIT
              VARYING Y FROM 1 BY 1 UNTIL Y > PLINDX.
@@ -507,7 +709,10 @@
             END-IF
            END-IF.
            
-           WRITE FILEOUT01 FROM CHARCUR01 
+           WRITE FILEOUT01 FROM CHARCUR01
+           PERFORM WRITE-X12-CLAIM THRU WRITE-X12-CLAIM-EXIT
+           ADD 1 TO PS-OUT-CNT(PSX)
+           ADD CC-AMOUNT TO PS-OUT-AMT(PSX)
            GO TO P1.
 
        DF-SEARCH2.  
@@ -561,6 +766,337 @@
            IF GAP-TYPE = "X" OR "Y"
            MOVE 1 TO FLAG.
        GAP-1-EXIT.  EXIT.
+       NPI-CHECK.
+           MOVE "N" TO NPI-VALID
+           MOVE "80840" TO NPI-LUHN-STR(1:5)
+           MOVE REF-NPI(1:9) TO NPI-LUHN-STR(6:9)
+           MOVE 0 TO NPI-SUM
+           PERFORM VARYING NPI-I FROM 1 BY 1 UNTIL NPI-I > 14
+             IF FUNCTION MOD(15 - NPI-I, 2) = 1
+               COMPUTE NPI-DBL = NPI-DIGIT(NPI-I) * 2
+               IF NPI-DBL > 9
+                 SUBTRACT 9 FROM NPI-DBL
+               END-IF
+               ADD NPI-DBL TO NPI-SUM
+             ELSE
+               ADD NPI-DIGIT(NPI-I) TO NPI-SUM
+             END-IF
+           END-PERFORM
+           COMPUTE NPI-CHECK-DIGIT = (10 - FUNCTION MOD(NPI-SUM, 10))
+           IF NPI-CHECK-DIGIT = 10
+             MOVE 0 TO NPI-CHECK-DIGIT
+           END-IF
+           MOVE REF-NPI(10:1) TO NPI-LAST-DIGIT
+           IF NPI-CHECK-DIGIT = NPI-LAST-DIGIT
+             MOVE "Y" TO NPI-VALID
+           END-IF.
+       NPI-CHECK-EXIT. EXIT.
+       CROSSOVER-1.
+           MOVE G-PR-GROUP TO GAPKEY
+           READ GAPFILE INVALID
+             GO TO CROSSOVER-1-EXIT
+           END-READ
+           MOVE CHARCUR-KEY TO CX-KEY
+           MOVE CC-PATID TO CX-PATID
+           MOVE CC-CLAIM TO CX-CLAIM
+           MOVE CC-PROC TO CX-PROC
+           MOVE CC-DATE-T TO CX-DATE
+           MOVE CC-AMOUNT TO CX-AMOUNT
+           MOVE G-GARNAME TO CX-GARNAME
+           MOVE GAPKEY TO CX-GAP-CODE
+           MOVE GAP-NAME TO CX-GAP-NAME
+           MOVE GAP-ADDR TO CX-GAP-ADDR
+           MOVE GAP-CITY TO CX-GAP-CITY
+           MOVE GAP-STATE TO CX-GAP-STATE
+           MOVE GAP-ZIP TO CX-GAP-ZIP
+           WRITE CROSSFILE01
+           ADD 1 TO PS-CROSS-CNT(PSX)
+           ADD CC-AMOUNT TO PS-CROSS-AMT(PSX).
+       CROSSOVER-1-EXIT. EXIT.
+       FEE-VARIANCE.
+           IF PROC-AMOUNT = 0
+             GO TO FEE-VARIANCE-EXIT
+           END-IF
+           COMPUTE VAR-DIFF = CC-AMOUNT - PROC-AMOUNT
+           IF VAR-DIFF NOT > 0
+             GO TO FEE-VARIANCE-EXIT
+           END-IF
+           COMPUTE VAR-THRESH = PROC-AMOUNT * 0.10
+           IF VAR-DIFF NOT > VAR-THRESH
+             GO TO FEE-VARIANCE-EXIT
+           END-IF
+           MOVE CHARCUR-KEY TO VL-KEY
+           MOVE CC-PROC TO VL-PROC
+           MOVE CC-AMOUNT TO VL-BILLED
+           MOVE PROC-AMOUNT TO VL-SCHED
+           MOVE VAR-LINE TO VARFILE01
+           WRITE VARFILE01.
+       FEE-VARIANCE-EXIT. EXIT.
+       SUM-FIND.
+           PERFORM VARYING PSX FROM 1 BY 1 UNTIL PSX > PS-CNT
+             IF PS-PAYCODE(PSX) = CC-PAYCODE
+               GO TO SUM-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF PS-CNT < 50
+             ADD 1 TO PS-CNT
+             MOVE PS-CNT TO PSX
+             MOVE CC-PAYCODE TO PS-PAYCODE(PSX)
+           ELSE
+             DISPLAY "PAYSUM-TAB HAS MORE THAN 50 PAYCODES, IGNORING "
+               CC-PAYCODE
+             MOVE 50 TO PSX
+           END-IF.
+       SUM-FIND-EXIT. EXIT.
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMMARYFILE01
+           MOVE "NEI038 RUN SUMMARY" TO SUMMARYFILE01
+           WRITE SUMMARYFILE01.
+           MOVE SPACE TO SUMMARYFILE01
+           WRITE SUMMARYFILE01.
+           PERFORM VARYING PSX FROM 1 BY 1 UNTIL PSX > PS-CNT
+             MOVE SPACE TO SUM-LINE
+             MOVE "PAYCODE" TO SL-LABEL
+             MOVE PS-PAYCODE(PSX) TO SL-PAYCODE
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  CLAIMS READ" TO SL-LABEL
+             MOVE PS-READ-CNT(PSX) TO SL-CNT
+             MOVE PS-READ-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  TO FILEOUT/FILEOUT2" TO SL-LABEL
+             MOVE PS-OUT-CNT(PSX) TO SL-CNT
+             MOVE PS-OUT-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  TO PAPEROUT" TO SL-LABEL
+             MOVE PS-PAPER-CNT(PSX) TO SL-CNT
+             MOVE PS-PAPER-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  TO CROSSFILE" TO SL-LABEL
+             MOVE PS-CROSS-CNT(PSX) TO SL-CNT
+             MOVE PS-CROSS-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  HELD (GAP TYPE X/Y)" TO SL-LABEL
+             MOVE PS-HELD-CNT(PSX) TO SL-CNT
+             MOVE PS-HELD-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+
+             MOVE SPACE TO SUM-LINE
+             MOVE "  TO ERRORFILE" TO SL-LABEL
+             MOVE PS-ERR-CNT(PSX) TO SL-CNT
+             MOVE PS-ERR-AMT(PSX) TO SL-AMT
+             MOVE SPACE TO SUMMARYFILE01
+             STRING SUM-LINE DELIMITED BY SIZE INTO SUMMARYFILE01
+             WRITE SUMMARYFILE01
+           END-PERFORM.
+       RUN-SUMMARY-EXIT. EXIT.
+       X12-HEADER.
+           MOVE SPACE TO X12-SEG
+           STRING "ISA*00*          *00*          *ZZ*CMSVT"
+             "          *ZZ*MEDICARE       *" X12-CCYYMMDD(3:6) "*"
+             X12-HHMM "*^*00501*" X12-ISA-CTRL "*0*P*:~"
+             DELIMITED BY SIZE INTO X12-SEG
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01.
+           MOVE SPACE TO X12-SEG
+           STRING "GS*HC*CMSVT*MEDICARE*" X12-CCYYMMDD "*" X12-HHMM
+             "*" X12-GS-CTRL "*X*005010X222A1~"
+             DELIMITED BY SIZE INTO X12-SEG
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01.
+       X12-HEADER-EXIT. EXIT.
+       X12-WRITE-SEG.
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01
+           ADD 1 TO X12-SEG-CNT.
+       WRITE-X12-CLAIM.
+           ADD 1 TO X12-ST-CTRL
+           ADD 1 TO X12-TXN-CNT
+           MOVE X12-ST-CTRL TO X12-ST-CTRLX
+           MOVE 0 TO X12-SEG-CNT
+
+           MOVE SPACE TO X12-SEG
+           STRING "ST*837*" X12-ST-CTRLX "*005010X222A1~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "BHT*0019*00*" X12-ST-CTRLX "*" X12-CCYYMMDD
+             "*" X12-HHMM "*CH~" DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "NM1*41*2*CMSVT CLAIMS*****46*CMSVT~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "NM1*40*2*MEDICARE*****46*MEDICARE~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "HL*" X12-ST-CTRLX "**20*1~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "NM1*85*2*CMSVT CLAIMS*****XX*" BILLING-NPI "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "N3*" FUNCTION TRIM(BILLING-STREET) "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "N4*" FUNCTION TRIM(BILLING-CITY) "*" BILLING-STATE
+             "*" BILLING-ZIP5 "~" DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "HL*" X12-ST-CTRLX "*" X12-ST-CTRLX "*22*0~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "SBR*P*18*******MB~" DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "NM1*IL*1*" FUNCTION TRIM(G-GARNAME)
+             "****MI*" G-PRIPOL0(1:11) "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "N3*" FUNCTION TRIM(G-STREET) "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "N4*" FUNCTION TRIM(G-CITY) "*" G-STATE "*"
+             G-ZIP5 "~" DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "NM1*PR*2*MEDICARE*****PI*MEDICARE~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE CC-AMOUNT TO X12-AMT-ED
+           MOVE SPACE TO X12-AMT
+           STRING X12-AMT-ED DELIMITED BY SIZE INTO X12-AMT
+           IF CC-PLACE IS NUMERIC AND CC-PLACE NOT = "0"
+             MOVE "0" TO X12-POS(1:1)
+             MOVE CC-PLACE TO X12-POS(2:1)
+           ELSE
+             DISPLAY "CC-PLACE " CC-PLACE
+               " HAS NO KNOWN CMS POS CODE, USING 11"
+             MOVE "11" TO X12-POS
+           END-IF
+           MOVE SPACE TO X12-SEG
+           STRING "CLM*" CC-CLAIM "*" FUNCTION TRIM(X12-AMT)
+             "***" X12-POS ":B:1*Y*A*Y*Y~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE "ABK" TO X12-DIAG-QUAL
+           MOVE CC-DIAG TO X12-DX
+           PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           MOVE "ABF" TO X12-DIAG-QUAL
+           IF CC-DX2 NOT = "00000000"
+             MOVE CC-DX2 TO X12-DX
+             PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           END-IF
+           IF CC-DX3 NOT = "00000000"
+             MOVE CC-DX3 TO X12-DX
+             PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           END-IF
+           IF CC-DX4 NOT = "00000000"
+             MOVE CC-DX4 TO X12-DX
+             PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           END-IF
+           IF CC-DX5 NOT = "00000000"
+             MOVE CC-DX5 TO X12-DX
+             PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           END-IF
+           IF CC-DX6 NOT = "00000000"
+             MOVE CC-DX6 TO X12-DX
+             PERFORM X12-HI-SEG THRU X12-HI-SEG-EXIT
+           END-IF
+
+           IF CC-DOCR NOT = "000"
+             MOVE SPACE TO X12-SEG
+             STRING "NM1*82*1*" FUNCTION TRIM(REF-NAME)
+               "****XX*" REF-NPI "~"
+               DELIMITED BY SIZE INTO X12-SEG
+             PERFORM X12-WRITE-SEG
+           END-IF
+
+           MOVE SPACE TO X12-SEG
+           STRING "LX*1~" DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "SV1*HC:" FUNCTION TRIM(CC-PROC1) "*"
+             FUNCTION TRIM(X12-AMT) "*UN*1***1~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           MOVE SPACE TO X12-SEG
+           STRING "DTP*472*D8*" CC-DATE-T "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG
+
+           ADD 1 TO X12-SEG-CNT
+           MOVE X12-SEG-CNT TO X12-SEG-CNTX
+           MOVE SPACE TO X12-SEG
+           STRING "SE*" X12-SEG-CNTX "*" X12-ST-CTRLX "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01.
+       WRITE-X12-CLAIM-EXIT. EXIT.
+       X12-HI-SEG.
+           MOVE SPACE TO X12-SEG
+           STRING "HI*" X12-DIAG-QUAL ":" FUNCTION TRIM(X12-DX) "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           PERFORM X12-WRITE-SEG.
+       X12-HI-SEG-EXIT. EXIT.
+       X12-TRAILER.
+           MOVE SPACE TO X12-SEG
+           STRING "GE*" X12-TXN-CNT "*" X12-GS-CTRL "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01.
+           MOVE SPACE TO X12-SEG
+           STRING "IEA*1*" X12-ISA-CTRL "~"
+             DELIMITED BY SIZE INTO X12-SEG
+           MOVE X12-SEG TO X12OUT01
+           WRITE X12OUT01.
+       X12-TRAILER-EXIT. EXIT.
        DIAG-CHECK.
            MOVE 0 TO DIAGFLAG
            MOVE ALF7 TO DIAG-KEY
@@ -568,77 +1104,130 @@
 
        S1. MOVE CHARCUR-KEY TO EF1 MOVE CC-KEY8 TO G-GARNO
            READ GARFILE INVALID MOVE SPACE TO G-GARNAME.
-           MOVE G-GARNAME TO EF3
+           IF EF3-OVERRIDE NOT = "Y"
+             MOVE G-GARNAME TO EF3
+           END-IF
+           MOVE SPACE TO EF3-OVERRIDE
            WRITE ERRORFILE01.
+           ADD 1 TO PS-ERR-CNT(PSX)
+           ADD CC-AMOUNT TO PS-ERR-AMT(PSX).
         MBI-CHECK.
            MOVE G-PRIPOL0(1:11) TO MD01
            MOVE 0 TO FLAG
+           MOVE SPACE TO MBI-REASON
            IF (MD1 NOT NUMERIC) OR (MD1 = "0")
               DISPLAY "1ST POSITION NOT NUMERIC  " MD1
+              IF MBI-REASON = SPACE
+                STRING "1ST POS NOT NUMERIC " MD1 DELIMITED BY SIZE
+                  INTO MBI-REASON
+              END-IF
               MOVE 1 TO FLAG
            END-IF
-           IF (MD2 NUMERIC) 
-             OR ((MD2 ALPHABETIC) AND 
+           IF (MD2 NUMERIC)
+             OR ((MD2 ALPHABETIC) AND
                 (MD2 = "S" OR "L" OR "O" OR "I" OR "B" OR "Z"))
              OR NOT (MD2 ALPHABETIC  OR MD2 NUMERIC)
              DISPLAY "2ND POSITION IS INVALID  " MD2
+             IF MBI-REASON = SPACE
+               STRING "2ND POS INVALID " MD2 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF             
-           
-           IF NOT((MD3 NUMERIC) OR ((MD3 ALPHABETIC) AND 
+           END-IF
+
+           IF NOT((MD3 NUMERIC) OR ((MD3 ALPHABETIC) AND
                 (MD3 NOT = "S" OR "L" OR "O" OR "I" OR "B" OR "Z")))
              DISPLAY "3RD POSITION IS INVALID  " MD3
+             IF MBI-REASON = SPACE
+               STRING "3RD POS INVALID " MD3 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF           
+           END-IF
             IF MD4 NOT NUMERIC
               DISPLAY "4TH POSITION NOT NUMERIC  " MD4
+              IF MBI-REASON = SPACE
+                STRING "4TH POS NOT NUMERIC " MD4 DELIMITED BY SIZE
+                  INTO MBI-REASON
+              END-IF
               MOVE 1 TO FLAG
-           END-IF   
+           END-IF
 
-           
-           IF (MD5 NUMERIC) 
-             OR ((MD5 ALPHABETIC) AND 
+
+           IF (MD5 NUMERIC)
+             OR ((MD5 ALPHABETIC) AND
                 (MD5 = "S" OR "L" OR "O" OR "I" OR "B" OR "Z"))
              OR NOT (MD5 ALPHABETIC  OR MD5 NUMERIC)
              DISPLAY "5TH POSITION IS INVALID  " MD5
+             IF MBI-REASON = SPACE
+               STRING "5TH POS INVALID " MD5 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF        
-           
+           END-IF
 
-             IF NOT ((MD6 NUMERIC) OR ((MD6 ALPHABETIC) AND 
+
+             IF NOT ((MD6 NUMERIC) OR ((MD6 ALPHABETIC) AND
                 (MD6 NOT = "S" OR "L" OR "O" OR "I" OR "B" OR "Z")))
              DISPLAY "6TH POSITION IS INVALID  " MD6
+             IF MBI-REASON = SPACE
+               STRING "6TH POS INVALID " MD6 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF 
-           
+           END-IF
+
              IF MD7 NOT NUMERIC
               DISPLAY "7TH POSITION NOT NUMERIC  " MD7
+              IF MBI-REASON = SPACE
+                STRING "7TH POS NOT NUMERIC " MD7 DELIMITED BY SIZE
+                  INTO MBI-REASON
+              END-IF
               MOVE 1 TO FLAG
-           END-IF   
-           
-           IF (MD8 NUMERIC) 
-             OR ((MD8 ALPHABETIC) AND 
+           END-IF
+
+           IF (MD8 NUMERIC)
+             OR ((MD8 ALPHABETIC) AND
                 (MD8 = "S" OR "L" OR "O" OR "I" OR "B" OR "Z"))
              OR NOT (MD8 ALPHABETIC  OR MD8 NUMERIC)
              DISPLAY "8TH POSITION IS INVALID  " MD8
+             IF MBI-REASON = SPACE
+               STRING "8TH POS INVALID " MD8 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF  
-           IF (MD9 NUMERIC) 
-             OR ((MD9 ALPHABETIC) AND 
+           END-IF
+           IF (MD9 NUMERIC)
+             OR ((MD9 ALPHABETIC) AND
                 (MD9 = "S" OR "L" OR "O" OR "I" OR "B" OR "Z"))
              OR NOT (MD9 ALPHABETIC  OR MD9 NUMERIC)
              DISPLAY "9TH POSITION IS INVALID  " MD9
+             IF MBI-REASON = SPACE
+               STRING "9TH POS INVALID " MD9 DELIMITED BY SIZE
+                 INTO MBI-REASON
+             END-IF
              MOVE 1 TO FLAG
-           END-IF  
+           END-IF
              IF MD10 NOT NUMERIC
               DISPLAY "10TH POSITION NOT NUMERIC  " MD10
+              IF MBI-REASON = SPACE
+                STRING "10TH POS NOT NUMERIC " MD10 DELIMITED BY SIZE
+                  INTO MBI-REASON
+              END-IF
               MOVE 1 TO FLAG
-           END-IF   
+           END-IF
              IF MD11 NOT NUMERIC
               DISPLAY "11TH POSITION NOT NUMERIC  " MD11
+              IF MBI-REASON = SPACE
+                STRING "11TH POS NOT NUMERIC " MD11 DELIMITED BY SIZE
+                  INTO MBI-REASON
+              END-IF
               MOVE 1 TO FLAG
-            END-IF.   
+            END-IF.
 
-       P6. CLOSE FILEOUT FILEOUT2 PAPEROUT ERRORFILE.
-           CLOSE GARFILE DIAGFILE REFPHY GAPFILE PROCFILE
+       P6. PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           PERFORM X12-TRAILER THRU X12-TRAILER-EXIT.
+           CLOSE FILEOUT FILEOUT2 PAPEROUT ERRORFILE SUMMARYFILE X12OUT
+           VARFILE CROSSFILE.
+           CLOSE GARFILE DIAGFILE REFPHY GAPFILE PROCFILE CKPTFILE
            STOP RUN.
