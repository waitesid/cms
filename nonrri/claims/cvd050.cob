@@ -0,0 +1,247 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cvd050.
+       AUTHOR. SID WAITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC    RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+           LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHARCUR.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(8).
+           02 CC-PROC.
+              03 CC-PROC1 PIC X(5).
+              03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(8).
+           02 CC-DX3 PIC X(8).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(8).
+           02 CC-DX5 PIC X(8).
+           02 CC-DX6 PIC X(8).
+           02 CC-FUTURE PIC X(6).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REC-CNT PIC 9(6) VALUE 0.
+
+       01  STAT-CNT PIC 99 VALUE 0.
+       01  SX PIC 99.
+       01  STAT-TAB01.
+           02 STAT-TAB OCCURS 36 TIMES.
+             03 ST-STAT PIC X.
+             03 ST-CNT PIC 9(6) VALUE 0.
+             03 ST-AMT PIC S9(7)V99 VALUE 0.
+
+       01  PAY-CNT PIC 99 VALUE 0.
+       01  PX PIC 99.
+       01  PAY-TAB01.
+           02 PAY-TAB OCCURS 50 TIMES.
+             03 PY-PAYCODE PIC XXX.
+             03 PY-CNT PIC 9(6) VALUE 0.
+             03 PY-AMT PIC S9(7)V99 VALUE 0.
+
+       01  PAPER-CNT PIC 99 VALUE 0.
+       01  PPX PIC 99.
+       01  PAPER-TAB01.
+           02 PAPER-TAB OCCURS 10 TIMES.
+             03 PP-PAPER PIC X.
+             03 PP-CNT PIC 9(6) VALUE 0.
+             03 PP-AMT PIC S9(7)V99 VALUE 0.
+
+       01  RPT-LINE.
+           02 RL-LABEL PIC X(24).
+           02 RL-VAL PIC X(6).
+           02 FILLER PIC X(4).
+           02 RL-CNT PIC ZZZ,ZZ9.
+           02 FILLER PIC X(3).
+           02 RL-AMT PIC -ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT CHARCUR OUTPUT FILEOUT.
+           MOVE SPACE TO FILEOUT01.
+           STRING "CHARCUR CLAIM-VOLUME / STATUS DISTRIBUTION REPORT"
+             DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           MOVE SPACE TO CHARCUR-KEY.
+           START CHARCUR KEY IS NOT LESS THAN CHARCUR-KEY
+             INVALID
+               GO TO P2.
+
+       P1.
+           READ CHARCUR NEXT RECORD
+             AT END
+               GO TO P2.
+
+           ADD 1 TO WS-REC-CNT.
+           PERFORM STAT-FIND THRU STAT-FIND-EXIT.
+           ADD 1 TO ST-CNT(SX).
+           ADD CC-AMOUNT TO ST-AMT(SX).
+
+           PERFORM PAY-FIND THRU PAY-FIND-EXIT.
+           ADD 1 TO PY-CNT(PX).
+           ADD CC-AMOUNT TO PY-AMT(PX).
+
+           PERFORM PAPER-FIND THRU PAPER-FIND-EXIT.
+           ADD 1 TO PP-CNT(PPX).
+           ADD CC-AMOUNT TO PP-AMT(PPX).
+
+           GO TO P1.
+
+       STAT-FIND.
+           PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > STAT-CNT
+             IF ST-STAT(SX) = CC-REC-STAT
+               GO TO STAT-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF STAT-CNT < 36
+             ADD 1 TO STAT-CNT
+             MOVE STAT-CNT TO SX
+             MOVE CC-REC-STAT TO ST-STAT(SX)
+           ELSE
+             DISPLAY "STAT-TAB HAS MORE THAN 36 STATUSES, IGNORING "
+               CC-REC-STAT
+             MOVE 36 TO SX
+           END-IF.
+       STAT-FIND-EXIT. EXIT.
+
+       PAY-FIND.
+           PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > PAY-CNT
+             IF PY-PAYCODE(PX) = CC-PAYCODE
+               GO TO PAY-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF PAY-CNT < 50
+             ADD 1 TO PAY-CNT
+             MOVE PAY-CNT TO PX
+             MOVE CC-PAYCODE TO PY-PAYCODE(PX)
+           ELSE
+             DISPLAY "PAY-TAB HAS MORE THAN 50 PAYCODES, IGNORING "
+               CC-PAYCODE
+             MOVE 50 TO PX
+           END-IF.
+       PAY-FIND-EXIT. EXIT.
+
+       PAPER-FIND.
+           PERFORM VARYING PPX FROM 1 BY 1 UNTIL PPX > PAPER-CNT
+             IF PP-PAPER(PPX) = CC-PAPER
+               GO TO PAPER-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF PAPER-CNT < 10
+             ADD 1 TO PAPER-CNT
+             MOVE PAPER-CNT TO PPX
+             MOVE CC-PAPER TO PP-PAPER(PPX)
+           ELSE
+             DISPLAY "PAPER-TAB HAS MORE THAN 10 PAPER FLAGS, IGNORING "
+               CC-PAPER
+             MOVE 10 TO PPX
+           END-IF.
+       PAPER-FIND-EXIT. EXIT.
+
+       P2.
+           MOVE SPACE TO FILEOUT01.
+           STRING "BY CC-REC-STAT" DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > STAT-CNT
+             MOVE SPACE TO RPT-LINE
+             MOVE "  STATUS" TO RL-LABEL
+             MOVE ST-STAT(SX) TO RL-VAL
+             MOVE ST-CNT(SX) TO RL-CNT
+             MOVE ST-AMT(SX) TO RL-AMT
+             MOVE SPACE TO FILEOUT01
+             MOVE RPT-LINE TO FILEOUT01
+             WRITE FILEOUT01
+           END-PERFORM.
+
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO FILEOUT01.
+           STRING "BY CC-PAYCODE" DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > PAY-CNT
+             MOVE SPACE TO RPT-LINE
+             MOVE "  PAYCODE" TO RL-LABEL
+             MOVE PY-PAYCODE(PX) TO RL-VAL
+             MOVE PY-CNT(PX) TO RL-CNT
+             MOVE PY-AMT(PX) TO RL-AMT
+             MOVE SPACE TO FILEOUT01
+             MOVE RPT-LINE TO FILEOUT01
+             WRITE FILEOUT01
+           END-PERFORM.
+
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO FILEOUT01.
+           STRING "BY CC-PAPER" DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           PERFORM VARYING PPX FROM 1 BY 1 UNTIL PPX > PAPER-CNT
+             MOVE SPACE TO RPT-LINE
+             MOVE "  PAPER FLAG" TO RL-LABEL
+             MOVE PP-PAPER(PPX) TO RL-VAL
+             MOVE PP-CNT(PPX) TO RL-CNT
+             MOVE PP-AMT(PPX) TO RL-AMT
+             MOVE SPACE TO FILEOUT01
+             MOVE RPT-LINE TO FILEOUT01
+             WRITE FILEOUT01
+           END-PERFORM.
+
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO RPT-LINE.
+           MOVE "TOTAL CHARCUR RECS" TO RL-LABEL.
+           MOVE WS-REC-CNT TO RL-CNT.
+           MOVE SPACE TO FILEOUT01.
+           MOVE RPT-LINE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           CLOSE CHARCUR FILEOUT.
+           STOP RUN.
