@@ -0,0 +1,129 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rpq045.
+       AUTHOR. SID WAITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REFPHY ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS REF-KEY
+           ALTERNATE RECORD KEY IS REF-BSNUM  WITH DUPLICATES
+           ALTERNATE RECORD KEY IS REF-CRNUM WITH DUPLICATES
+           ALTERNATE RECORD KEY IS REF-UPIN  WITH DUPLICATES
+           ALTERNATE RECORD KEY IS REF-CDNUM WITH DUPLICATES
+           ALTERNATE RECORD KEY IS REF-NAME  WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+           LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REFPHY
+      *    BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS REFPHY01.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REC-CNT PIC 9(6) VALUE 0.
+       01  WS-FLAG-CNT PIC 9(6) VALUE 0.
+       01  NAMELAST PIC X(24).
+       01  NAMEFIRST PIC X(24).
+       01  WS-REASON PIC X(30).
+       01  DETAIL-LINE.
+           02 DL-REF-KEY PIC XXX.
+           02 FILLER PIC X(2).
+           02 DL-REF-NAME PIC X(24).
+           02 FILLER PIC X(2).
+           02 DL-REF-NPI PIC X(10).
+           02 FILLER PIC X(2).
+           02 DL-REASON PIC X(30).
+       01  TOTAL-LINE.
+           02 TTL-LABEL PIC X(22) VALUE "TOTAL REFPHY RECORDS:".
+           02 TTL-CNT PIC ZZZ,ZZ9.
+           02 FILLER PIC X(12).
+           02 TTF-LABEL PIC X(22) VALUE "TOTAL FLAGGED:".
+           02 TTF-CNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT REFPHY OUTPUT FILEOUT.
+           MOVE SPACE TO FILEOUT01.
+           STRING "REFERRING PHYSICIAN DATA-QUALITY REPORT"
+             DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           MOVE LOW-VALUES TO REF-KEY.
+           START REFPHY KEY IS NOT LESS THAN REF-KEY
+             INVALID
+               GO TO P2.
+
+       P1.
+           READ REFPHY NEXT RECORD
+             AT END
+               GO TO P2.
+
+           ADD 1 TO WS-REC-CNT.
+           MOVE SPACE TO WS-REASON.
+
+           IF REF-NPI = SPACE
+             MOVE "MISSING NPI" TO WS-REASON
+           ELSE
+             IF REF-NPI NOT NUMERIC
+               MOVE "NON-NUMERIC NPI" TO WS-REASON
+             END-IF
+           END-IF.
+
+           IF WS-REASON = SPACE AND REF-NAME NOT = SPACE
+             MOVE SPACE TO NAMELAST NAMEFIRST
+             UNSTRING REF-NAME DELIMITED BY
+               "; " OR ";" OR " ; " OR " ," OR ", " OR " , " OR ","
+               INTO NAMELAST NAMEFIRST
+             IF NAMEFIRST = SPACE
+               MOVE "NAME DOES NOT SPLIT LAST, FIRST" TO WS-REASON
+             END-IF
+           END-IF.
+
+           IF WS-REASON NOT = SPACE
+             ADD 1 TO WS-FLAG-CNT
+             MOVE SPACE TO DETAIL-LINE
+             MOVE REF-KEY TO DL-REF-KEY
+             MOVE REF-NAME TO DL-REF-NAME
+             MOVE REF-NPI TO DL-REF-NPI
+             MOVE WS-REASON TO DL-REASON
+             MOVE SPACE TO FILEOUT01
+             MOVE DETAIL-LINE TO FILEOUT01
+             WRITE FILEOUT01
+           END-IF.
+
+           GO TO P1.
+
+       P2.
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE "TOTAL REFPHY RECORDS:" TO TTL-LABEL.
+           MOVE WS-REC-CNT TO TTL-CNT.
+           MOVE "TOTAL FLAGGED:" TO TTF-LABEL.
+           MOVE WS-FLAG-CNT TO TTF-CNT.
+           MOVE SPACE TO FILEOUT01.
+           MOVE TOTAL-LINE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           CLOSE REFPHY FILEOUT.
+           STOP RUN.
