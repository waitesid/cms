@@ -23,6 +23,15 @@
            SELECT FILEOUT ASSIGN TO "S40"
            ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT DISCFILE ASSIGN TO "S45"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT BATCHTOT ASSIGN TO "S50"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT DUPFILE ASSIGN TO "S55"
+           ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -30,6 +39,32 @@
        FD  FILEOUT.
        01  FILEOUT01 PIC X(80).
 
+       FD  DISCFILE.
+       01  DISCFILE01.
+           02 DF-KEY8 PIC X(8).
+           02 DF-KEY3 PIC XXX.
+           02 DF-NAME PIC X(24).
+           02 DF-AMOUNT PIC S9(4)V99.
+           02 DF-PAYCODE PIC XXX.
+           02 DF-CLAIM PIC X(6).
+           02 DF-DATE-T PIC X(8).
+           02 DF-BATCH PIC X(6).
+           02 DF-REASON PIC X(30).
+
+       FD  BATCHTOT.
+       01  BATCHTOT01 PIC X(80).
+
+       FD  DUPFILE.
+       01  DUPFILE01.
+           02 DP-KEY8 PIC X(8).
+           02 DP-KEY3 PIC XXX.
+           02 DP-CLAIM PIC X(6).
+           02 DP-BATCH1 PIC X(6).
+           02 DP-ORDER1 PIC X(6).
+           02 DP-BATCH2 PIC X(6).
+           02 DP-ORDER2 PIC X(6).
+           02 DP-AMOUNT PIC S9(4)V99.
+
        FD  PAYFILE.
        01  PAYFILE01.
            02 PAYFILE-KEY.
@@ -63,16 +98,46 @@
        01  CNTR PIC 9.
        01  ANS PIC X.
 
+       01  BT-CNT PIC 99 VALUE 0.
+       01  BTX PIC 99.
+       01  BATCH-TAB01.
+           02 BATCH-TAB OCCURS 50 TIMES.
+             03 BT-BATCH PIC X(6).
+             03 BT-MATCH-CNT PIC 9(6) VALUE 0.
+             03 BT-MATCH-AMT PIC S9(7)V99 VALUE 0.
+             03 BT-DISC-CNT PIC 9(6) VALUE 0.
+             03 BT-DISC-AMT PIC S9(7)V99 VALUE 0.
+       01  BT-LINE.
+           02 BTL-LABEL PIC X(20).
+           02 BTL-BATCH PIC X(8).
+           02 BTL-CNT PIC ZZZ,ZZ9.
+           02 FILLER PIC X(3).
+           02 BTL-AMT PIC -ZZZ,ZZ9.99.
+
+       01  DUP-CNT PIC 9(4) VALUE 0.
+       01  DI PIC 9(4).
+       01  DUP-TAB01.
+           02 DUP-TAB OCCURS 500 TIMES.
+             03 DUP-CLAIM PIC X(6).
+             03 DUP-BATCH PIC X(6).
+             03 DUP-ORDER PIC X(6).
+             03 DUP-KEY8 PIC X(8).
+             03 DUP-KEY3 PIC XXX.
+             03 DUP-AMOUNT PIC S9(4)V99.
+
        PROCEDURE DIVISION.
 
        P0.
-           OPEN INPUT PAYFILE PAYCUR OUTPUT FILEOUT.
+           OPEN INPUT PAYFILE PAYCUR OUTPUT FILEOUT DISCFILE BATCHTOT
+           DUPFILE.
 
-       P1. 
+       P1.
            READ PAYFILE NEXT
              AT END
                GO TO P2.
 
+           PERFORM DUP-FIND THRU DUP-FIND-EXIT
+
            MOVE SPACE TO PC-KEY3
            MOVE PD-KEY8 TO PC-KEY8
            START PAYCUR KEY NOT < PAYCUR-KEY
@@ -82,7 +147,7 @@
 
            MOVE 0 TO CNTR.
 
-       P3. 
+       P3.
            READ PAYCUR NEXT
              AT END
                PERFORM A1
@@ -95,17 +160,114 @@
            IF PC-CLAIM = PD-CLAIM
              AND PC-AMOUNT = PD-AMOUNT
              AND PC-DENIAL = PD-DENIAL
-             AND PC-PAYCODE = PD-PAYCODE  
+             AND PC-PAYCODE = PD-PAYCODE
              AND PC-DATE-T = PD-DATE-T
              WRITE FILEOUT01 FROM PAYCUR01
+             PERFORM BT-FIND THRU BT-FIND-EXIT
+             ADD 1 TO BT-MATCH-CNT(BTX)
+             ADD PC-AMOUNT TO BT-MATCH-AMT(BTX)
              GO TO P1.
 
            GO TO P3.
 
        A1.
-           DISPLAY PAYFILE01.
-           ACCEPT OMITTED.
+           MOVE PD-KEY8 TO DF-KEY8
+           MOVE PD-KEY3 TO DF-KEY3
+           MOVE PD-NAME TO DF-NAME
+           MOVE PD-AMOUNT TO DF-AMOUNT
+           MOVE PD-PAYCODE TO DF-PAYCODE
+           MOVE PD-CLAIM TO DF-CLAIM
+           MOVE PD-DATE-T TO DF-DATE-T
+           MOVE PD-BATCH TO DF-BATCH
+           MOVE "NO MATCHING PAYCUR RECORD" TO DF-REASON
+           WRITE DISCFILE01
+           PERFORM BT-FIND THRU BT-FIND-EXIT
+           ADD 1 TO BT-DISC-CNT(BTX)
+           ADD PD-AMOUNT TO BT-DISC-AMT(BTX).
+
+       BT-FIND.
+           PERFORM VARYING BTX FROM 1 BY 1 UNTIL BTX > BT-CNT
+             IF BT-BATCH(BTX) = PD-BATCH
+               GO TO BT-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF BT-CNT < 50
+             ADD 1 TO BT-CNT
+             MOVE BT-CNT TO BTX
+             MOVE PD-BATCH TO BT-BATCH(BTX)
+           ELSE
+             DISPLAY "BATCH-TAB HAS MORE THAN 50 BATCHES, IGNORING "
+               PD-BATCH
+             MOVE 50 TO BTX
+           END-IF.
+       BT-FIND-EXIT. EXIT.
+
+       DUP-FIND.
+           PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > DUP-CNT
+             IF DUP-CLAIM(DI) = PD-CLAIM
+               IF (DUP-BATCH(DI) NOT = PD-BATCH
+                   OR DUP-ORDER(DI) NOT = PD-ORDER)
+                 AND DUP-AMOUNT(DI) = PD-AMOUNT
+                 MOVE PD-KEY8 TO DP-KEY8
+                 MOVE PD-KEY3 TO DP-KEY3
+                 MOVE PD-CLAIM TO DP-CLAIM
+                 MOVE DUP-BATCH(DI) TO DP-BATCH1
+                 MOVE DUP-ORDER(DI) TO DP-ORDER1
+                 MOVE PD-BATCH TO DP-BATCH2
+                 MOVE PD-ORDER TO DP-ORDER2
+                 MOVE PD-AMOUNT TO DP-AMOUNT
+                 WRITE DUPFILE01
+               END-IF
+               GO TO DUP-FIND-EXIT
+             END-IF
+           END-PERFORM
+           IF DUP-CNT < 500
+             ADD 1 TO DUP-CNT
+             MOVE PD-CLAIM TO DUP-CLAIM(DUP-CNT)
+             MOVE PD-BATCH TO DUP-BATCH(DUP-CNT)
+             MOVE PD-ORDER TO DUP-ORDER(DUP-CNT)
+             MOVE PD-KEY8 TO DUP-KEY8(DUP-CNT)
+             MOVE PD-KEY3 TO DUP-KEY3(DUP-CNT)
+             MOVE PD-AMOUNT TO DUP-AMOUNT(DUP-CNT)
+           ELSE
+             DISPLAY "DUP-TAB HAS MORE THAN 500 CLAIMS, IGNORING "
+               PD-CLAIM
+           END-IF.
+       DUP-FIND-EXIT. EXIT.
+
+       BATCH-TOTALS.
+           MOVE SPACE TO BATCHTOT01
+           MOVE "BBB816 BATCH CONTROL TOTALS" TO BATCHTOT01
+           WRITE BATCHTOT01.
+           MOVE SPACE TO BATCHTOT01
+           WRITE BATCHTOT01.
+           PERFORM VARYING BTX FROM 1 BY 1 UNTIL BTX > BT-CNT
+             MOVE SPACE TO BT-LINE
+             MOVE "BATCH" TO BTL-LABEL
+             MOVE BT-BATCH(BTX) TO BTL-BATCH
+             MOVE SPACE TO BATCHTOT01
+             STRING BT-LINE DELIMITED BY SIZE INTO BATCHTOT01
+             WRITE BATCHTOT01
+
+             MOVE SPACE TO BT-LINE
+             MOVE "  MATCHED TO FILEOUT" TO BTL-LABEL
+             MOVE BT-MATCH-CNT(BTX) TO BTL-CNT
+             MOVE BT-MATCH-AMT(BTX) TO BTL-AMT
+             MOVE SPACE TO BATCHTOT01
+             STRING BT-LINE DELIMITED BY SIZE INTO BATCHTOT01
+             WRITE BATCHTOT01
+
+             MOVE SPACE TO BT-LINE
+             MOVE "  TO DISCFILE" TO BTL-LABEL
+             MOVE BT-DISC-CNT(BTX) TO BTL-CNT
+             MOVE BT-DISC-AMT(BTX) TO BTL-AMT
+             MOVE SPACE TO BATCHTOT01
+             STRING BT-LINE DELIMITED BY SIZE INTO BATCHTOT01
+             WRITE BATCHTOT01
+           END-PERFORM.
+       BATCH-TOTALS-EXIT. EXIT.
 
-       P2. 
-           CLOSE FILEOUT PAYFILE PAYCUR. 
+       P2.
+           PERFORM BATCH-TOTALS THRU BATCH-TOTALS-EXIT.
+           CLOSE FILEOUT PAYFILE PAYCUR DISCFILE BATCHTOT DUPFILE.
            STOP RUN.
