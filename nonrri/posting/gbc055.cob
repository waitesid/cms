@@ -0,0 +1,184 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gbc055.
+       AUTHOR. SID WAITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           LOCK MODE MANUAL.
+           SELECT CYCLEIN ASSIGN TO "S35" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01 G-MASTER.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP5 PIC X(5).
+           02 G-ZIP4 PIC X(4).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL0.
+             03 G-PRIPOL PIC X(9).
+             03 G-PR-SUFX PIC XXX.
+             03 G-PR-FILLER PIC X(4).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL0.
+             03 G-SECPOL PIC X(9).
+             03 G-SE-SUFX PIC XXX.
+             03 G-SE-FILLER PIC X(4).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+
+       FD  CYCLEIN.
+       01  CYCLEIN01 PIC X(1).
+
+       FD  FILEOUT.
+       01  FILEOUT01.
+           02 EX-TYPE PIC X(4).
+           02 FILLER PIC X.
+           02 EX-GARNO PIC X(8).
+           02 FILLER PIC X.
+           02 EX-NAME PIC X(24).
+           02 FILLER PIC X.
+           02 EX-CYCLE PIC X.
+           02 FILLER PIC X.
+           02 EX-LASTBILL PIC X(8).
+           02 FILLER PIC X.
+           02 EX-DUNNING PIC X.
+           02 FILLER PIC X.
+           02 EX-ACCTSTAT PIC X.
+           02 FILLER PIC X.
+           02 EX-INSPEND PIC -(5)9.99.
+           02 FILLER PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CYCLE PIC X.
+       01  WS-STMT-CNT PIC 9(6) VALUE 0.
+       01  WS-DUNN-CNT PIC 9(6) VALUE 0.
+       01  WS-TODAY PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT CYCLEIN GARFILE OUTPUT FILEOUT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM DUNN-SCAN THRU DUNN-SCAN-EXIT.
+
+       P1.
+           READ CYCLEIN
+             AT END
+               GO TO P4.
+
+           MOVE CYCLEIN01 TO WS-CYCLE.
+           PERFORM P2 THRU P2-EXIT.
+           GO TO P1.
+
+       P2.
+           MOVE SPACE TO G-GARNO.
+           START GARFILE KEY IS NOT LESS THAN G-GARNO
+             INVALID
+               GO TO P2-EXIT.
+
+       P3.
+           READ GARFILE NEXT RECORD
+             AT END
+               GO TO P2-EXIT.
+
+           IF G-DELETE = "Y"
+             GO TO P3.
+
+           IF G-BILLCYCLE = WS-CYCLE
+           AND (G-LASTBILL = SPACE OR G-LASTBILL = LOW-VALUE
+             OR G-LASTBILL(1:6) NOT = WS-TODAY(1:6))
+             ADD 1 TO WS-STMT-CNT
+             MOVE SPACE TO FILEOUT01
+             MOVE "STMT" TO EX-TYPE
+             MOVE G-GARNO TO EX-GARNO
+             MOVE G-GARNAME TO EX-NAME
+             MOVE G-BILLCYCLE TO EX-CYCLE
+             MOVE G-LASTBILL TO EX-LASTBILL
+             MOVE G-DUNNING TO EX-DUNNING
+             MOVE G-ACCTSTAT TO EX-ACCTSTAT
+             MOVE G-INSPEND TO EX-INSPEND
+             WRITE FILEOUT01
+           END-IF.
+
+           GO TO P3.
+
+       P2-EXIT. EXIT.
+
+       DUNN-SCAN.
+           MOVE SPACE TO G-GARNO.
+           START GARFILE KEY IS NOT LESS THAN G-GARNO
+             INVALID
+               GO TO DUNN-SCAN-EXIT.
+
+       DUNN-SCAN-1.
+           READ GARFILE NEXT RECORD
+             AT END
+               GO TO DUNN-SCAN-EXIT.
+
+           IF G-DELETE = "Y"
+             GO TO DUNN-SCAN-1.
+
+           IF (G-DUNNING NOT = SPACE) OR (G-ACCTSTAT NOT = SPACE)
+             ADD 1 TO WS-DUNN-CNT
+             MOVE SPACE TO FILEOUT01
+             MOVE "DUNN" TO EX-TYPE
+             MOVE G-GARNO TO EX-GARNO
+             MOVE G-GARNAME TO EX-NAME
+             MOVE G-BILLCYCLE TO EX-CYCLE
+             MOVE G-LASTBILL TO EX-LASTBILL
+             MOVE G-DUNNING TO EX-DUNNING
+             MOVE G-ACCTSTAT TO EX-ACCTSTAT
+             MOVE G-INSPEND TO EX-INSPEND
+             WRITE FILEOUT01
+           END-IF.
+
+           GO TO DUNN-SCAN-1.
+
+       DUNN-SCAN-EXIT. EXIT.
+
+       P4.
+           CLOSE CYCLEIN GARFILE FILEOUT.
+           STOP RUN.
