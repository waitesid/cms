@@ -12,6 +12,10 @@
            SELECT CHARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
                LOCK MODE MANUAL.
+           SELECT OPTIONAL RULEFILE ASSIGN TO "S35" ORGANIZATION
+               LINE SEQUENTIAL.
+           SELECT AUDITFILE ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CHARFILE
@@ -62,26 +66,108 @@
            02 CD-DX5 PIC X(7).
            02 CD-DX6 PIC X(7).
            02 CD-FUTURE PIC X(6).
+
+       FD  RULEFILE.
+       01  RULEFILE01.
+           02 RULE-TEST-POS PIC 999.
+           02 RULE-TEST-LEN PIC 99.
+           02 RULE-TEST-VAL PIC X(10).
+           02 RULE-ACT-POS PIC 999.
+           02 RULE-ACT-LEN PIC 99.
+           02 RULE-ACT-VAL PIC X(10).
+
+       FD  AUDITFILE.
+       01  AUDITFILE01.
+           02 AU-KEY PIC X(11).
+           02 AU-DATE PIC 9(8).
+           02 AU-RULE-POS PIC 999.
+           02 AU-RULE-LEN PIC 99.
+           02 AU-BEFORE PIC X(10).
+           02 AU-AFTER PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  ALF11 PIC X(11).
+       01  RULE-CNT PIC 99 VALUE 0.
+       01  RULE-TAB01.
+           02 RULE-TAB OCCURS 50 TIMES.
+             03 RT-TEST-POS PIC 999.
+             03 RT-TEST-LEN PIC 99.
+             03 RT-TEST-VAL PIC X(10).
+             03 RT-ACT-POS PIC 999.
+             03 RT-ACT-LEN PIC 99.
+             03 RT-ACT-VAL PIC X(10).
+       01  RX PIC 99.
+       01  REC-CHANGED PIC X.
+       01  AUDIT-DATE PIC 9(8).
+       01  AU-BEFORE-SAVE PIC X(10).
+
        PROCEDURE DIVISION.
        P0.
-           OPEN I-O CHARFILE.
+           OPEN I-O CHARFILE OUTPUT AUDITFILE.
+           OPEN INPUT RULEFILE.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-RULES THRU LOAD-RULES-EXIT.
+           CLOSE RULEFILE.
            MOVE SPACE TO CHARFILE-KEY.
+       LOAD-RULES.
+           READ RULEFILE NEXT AT END GO TO LOAD-RULES-EXIT.
+           IF RULE-TEST-LEN > 10 OR RULE-ACT-LEN > 10
+           OR RULE-TEST-LEN < 1 OR RULE-ACT-LEN < 1
+             DISPLAY "RULE SKIPPED, BAD LEN: " RULEFILE01
+             GO TO LOAD-RULES
+           END-IF
+           IF RULE-TEST-POS < 1 OR RULE-TEST-POS + RULE-TEST-LEN > 190
+           OR RULE-ACT-POS < 1 OR RULE-ACT-POS + RULE-ACT-LEN > 190
+             DISPLAY "RULE SKIPPED, POS OUT OF RANGE: " RULEFILE01
+             GO TO LOAD-RULES
+           END-IF
+           IF RULE-CNT < 50
+             ADD 1 TO RULE-CNT
+             MOVE RULE-TEST-POS TO RT-TEST-POS(RULE-CNT)
+             MOVE RULE-TEST-LEN TO RT-TEST-LEN(RULE-CNT)
+             MOVE RULE-TEST-VAL TO RT-TEST-VAL(RULE-CNT)
+             MOVE RULE-ACT-POS TO RT-ACT-POS(RULE-CNT)
+             MOVE RULE-ACT-LEN TO RT-ACT-LEN(RULE-CNT)
+             MOVE RULE-ACT-VAL TO RT-ACT-VAL(RULE-CNT)
+           END-IF
+           GO TO LOAD-RULES.
+       LOAD-RULES-EXIT. EXIT.
        P0-1.
            START CHARFILE KEY NOT < CHARFILE-KEY INVALID
                GO TO P4
-           END-START.    
+           END-START.
        P1.
-           READ CHARFILE NEXT WITH LOCK AT END 
+           READ CHARFILE NEXT WITH LOCK AT END
                GO TO P4
            END-READ
 
-           IF (CD-PROC1(5:1) = "F") AND (CD-MOD2 NOT = SPACE)
-               MOVE SPACE TO CD-MOD2 CD-MOD3
-               REWRITE CHARFILE01
+           MOVE SPACE TO REC-CHANGED
+           PERFORM VARYING RX FROM 1 BY 1 UNTIL RX > RULE-CNT
+             IF CHARFILE01(RT-TEST-POS(RX):RT-TEST-LEN(RX)) =
+                RT-TEST-VAL(RX)(1:RT-TEST-LEN(RX))
+               IF CHARFILE01(RT-ACT-POS(RX):RT-ACT-LEN(RX)) NOT =
+                  RT-ACT-VAL(RX)(1:RT-ACT-LEN(RX))
+                 MOVE CHARFILE01(RT-ACT-POS(RX):RT-ACT-LEN(RX))
+                   TO AU-BEFORE-SAVE
+                 MOVE RT-ACT-VAL(RX)(1:RT-ACT-LEN(RX))
+                   TO CHARFILE01(RT-ACT-POS(RX):RT-ACT-LEN(RX))
+                 MOVE "Y" TO REC-CHANGED
+                 MOVE CHARFILE-KEY TO AU-KEY
+                 MOVE AUDIT-DATE TO AU-DATE
+                 MOVE RT-ACT-POS(RX) TO AU-RULE-POS
+                 MOVE RT-ACT-LEN(RX) TO AU-RULE-LEN
+                 MOVE SPACE TO AU-BEFORE AU-AFTER
+                 MOVE AU-BEFORE-SAVE TO AU-BEFORE(1:RT-ACT-LEN(RX))
+                 MOVE RT-ACT-VAL(RX)(1:RT-ACT-LEN(RX)) TO
+                   AU-AFTER(1:RT-ACT-LEN(RX))
+                 WRITE AUDITFILE01
+               END-IF
+             END-IF
+           END-PERFORM
+           IF REC-CHANGED = "Y"
+             REWRITE CHARFILE01
            END-IF
            GO TO P1.
        P4.
-           CLOSE CHARFILE.
+           CLOSE CHARFILE AUDITFILE.
            STOP RUN.
