@@ -29,7 +29,7 @@
        01  FILEOUT01 PIC X(132).
           
        FD  FILEOUT2.
-       01  FILEOUT201 PIC X(132).
+       01  FILEOUT201 PIC X(200).
 
        FD  HOSPFILE
            DATA RECORD IS HOSPFILE01.
@@ -59,8 +59,8 @@
        01  NUM-6 PIC 9(4)V99.
        01  ALF1 PIC X.
        01  WS-WORK-AREA        PIC  X(05).                           
-       01  WS-SUB              PIC  9(08) BINARY.      
-       01  TALLY               PIC 9.         
+       01  WS-SUB              PIC  9(08) BINARY.
+       01  WS-TALLY            PIC 9.
                                                                                           
 
        PROCEDURE DIVISION.
@@ -79,16 +79,16 @@
            UNSTRING FILEIN01 DELIMITED BY ";" INTO
              FL1 FL2 FL3 FL4 FL5 FL6 FL7 FL8 FL9
 
-           MOVE LENGTH OF WS-WORK-AREA TO WS-SUB.                         
-           MOVE WS-SUB                 TO TALLY.                         
-           MOVE ZERO                   TO WS-WORK-AREA.                   
-           PERFORM UNTIL TALLY < 1                                       
-               IF  FL8 (TALLY:1) > SPACE                             
-                   MOVE FL8 (TALLY:1)  TO WS-WORK-AREA (WS-SUB:1)         
-                   SUBTRACT 1          FROM WS-SUB                       
-               END-IF                                                     
-               SUBTRACT 1              FROM TALLY                         
-           END-PERFORM.                                                   
+           MOVE LENGTH OF WS-WORK-AREA TO WS-SUB.
+           MOVE WS-SUB                 TO WS-TALLY.
+           MOVE ZERO                   TO WS-WORK-AREA.
+           PERFORM UNTIL WS-TALLY < 1
+               IF  FL8 (WS-TALLY:1) > SPACE
+                   MOVE FL8 (WS-TALLY:1)  TO WS-WORK-AREA (WS-SUB:1)
+                   SUBTRACT 1          FROM WS-SUB
+               END-IF
+               SUBTRACT 1              FROM WS-TALLY
+           END-PERFORM.
       *                                                                   
       *    AT THIS POINT, 'WS-WORK-AREA' CONTAINS '0000E6'               
       *                                                                   
@@ -101,8 +101,15 @@
                DISPLAY FL1 " " HOSP-KEY
                STRING FL1 " " FL8 " " FL9 INTO FILEOUT01
                WRITE FILEOUT01
-           END-READ    
-           
+             END-WRITE
+             NOT INVALID
+               STRING FL1 " " FL2 " " FL3 " " FL4 " " FL5 " " FL6 " "
+                 FL7 " " FL8 " " FL9 " " H-INS-KEY " "
+                 H-INS-NAME INTO FILEOUT201
+               WRITE FILEOUT201
+             END-WRITE
+           END-READ
+
            GO TO P1.
 
        A1.
