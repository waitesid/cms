@@ -0,0 +1,93 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hcw040.
+       AUTHOR. SWAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HOSPFILE ASSIGN TO "S30" ORGANIZATION INDEXED
+             ACCESS IS DYNAMIC RECORD KEY IS HOSP-KEY
+             ALTERNATE RECORD KEY IS H-INS-KEY WITH DUPLICATES
+             ALTERNATE RECORD KEY IS H-INS-NAME WITH DUPLICATES.
+
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+             LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  HOSPFILE
+           DATA RECORD IS HOSPFILE01.
+       01  HOSPFILE01.
+           02 HOSP-KEY PIC X(5).
+           02 H-INS-KEY PIC XXX.
+           02 H-INS-NAME PIC X(18).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE "N".
+       01  WS-REC-CNT PIC 9(6) VALUE 0.
+       01  DETAIL-LINE.
+           02 DL-INS-NAME PIC X(18).
+           02 FILLER PIC X(2).
+           02 DL-INS-KEY PIC XXX.
+           02 FILLER PIC X(2).
+           02 DL-HOSP-KEY PIC X(5).
+           02 FILLER PIC X(50).
+       01  TOTAL-LINE.
+           02 TL-LABEL PIC X(20) VALUE "TOTAL HOSPFILE RECS:".
+           02 TL-CNT PIC ZZZ,ZZ9.
+           02 FILLER PIC X(53).
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT HOSPFILE OUTPUT FILEOUT.
+           MOVE SPACE TO FILEOUT01.
+           STRING "HOSPFILE CROSSWALK LISTING BY INSURANCE"
+             DELIMITED BY SIZE INTO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           MOVE LOW-VALUES TO H-INS-NAME.
+           START HOSPFILE KEY IS NOT LESS THAN H-INS-NAME
+             INVALID
+               GO TO P2.
+
+       P1.
+           READ HOSPFILE NEXT RECORD
+             AT END
+               GO TO P2.
+
+           ADD 1 TO WS-REC-CNT.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE H-INS-NAME TO DL-INS-NAME.
+           MOVE H-INS-KEY TO DL-INS-KEY.
+           MOVE HOSP-KEY TO DL-HOSP-KEY.
+           MOVE SPACE TO FILEOUT01.
+           MOVE DETAIL-LINE TO FILEOUT01.
+           WRITE FILEOUT01.
+           GO TO P1.
+
+       P2.
+           MOVE SPACE TO FILEOUT01.
+           WRITE FILEOUT01.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE "TOTAL HOSPFILE RECS:" TO TL-LABEL.
+           MOVE WS-REC-CNT TO TL-CNT.
+           MOVE SPACE TO FILEOUT01.
+           MOVE TOTAL-LINE TO FILEOUT01.
+           WRITE FILEOUT01.
+
+           CLOSE HOSPFILE FILEOUT.
+           STOP RUN.
